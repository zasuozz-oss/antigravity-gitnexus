@@ -3,4 +3,6 @@
            05 WS-CUST-TYPE         PIC X(3).
                88 PREMIUM-CUSTOMER VALUE 'PRM'.
                88 REGULAR-CUSTOMER VALUE 'REG'.
+               88 VIP-CUSTOMER     VALUE 'VIP'.
            05 WS-CUST-ADDR         PIC X(50).
+           05 WS-CUST-BALANCE      PIC S9(9)V99 COMP-3.
