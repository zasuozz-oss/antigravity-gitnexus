@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CUSTDAT.
+       01 WS-MODE                  PIC X(1).
+           88 WS-MODE-ADD          VALUE 'A'.
+           88 WS-MODE-CHANGE       VALUE 'C'.
+           88 WS-MODE-INQUIRE      VALUE 'I'.
+           88 WS-MODE-BROWSE       VALUE 'B'.
+       01 WS-BROWSE-TYPE           PIC X(3).
+       01 WS-RESP-CODE             PIC S9(8) COMP.
+       01 WS-BROWSE-WRITE-RESP     PIC S9(8) COMP.
+       01 WS-EDIT-OK               PIC X(1) VALUE 'Y'.
+           88 WS-EDIT-VALID        VALUE 'Y'.
+       01 WS-BROWSE-ITEM-NUM       PIC S9(4) COMP.
+       01 WS-BROWSE-READ-NUM       PIC S9(4) COMP.
+       01 WS-BROWSE-MATCH          PIC X(1) VALUE 'N'.
+           88 WS-BROWSE-FOUND      VALUE 'Y'.
+       01 WS-BROWSE-EOQ            PIC X(1) VALUE 'N'.
+           88 WS-BROWSE-IS-EOQ     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           EXEC CICS
+               RECEIVE MAP('CUSTMNT') MAPSET('CUSTSET')
+               INTO(WS-CUSTOMER-DATA)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF EIBCALEN = 0 OR WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               PERFORM SEND-MAINT-SCREEN
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHPF1
+                       SET WS-MODE-ADD TO TRUE
+                       PERFORM ADD-CUSTOMER
+                   WHEN DFHPF2
+                       SET WS-MODE-CHANGE TO TRUE
+                       PERFORM CHANGE-CUSTOMER
+                   WHEN DFHPF3
+                       SET WS-MODE-INQUIRE TO TRUE
+                       PERFORM INQUIRE-CUSTOMER
+                   WHEN DFHPF4
+                       SET WS-MODE-BROWSE TO TRUE
+                       MOVE WS-CUST-TYPE TO WS-BROWSE-TYPE
+                       PERFORM BROWSE-BY-TYPE
+                   WHEN OTHER
+                       PERFORM SEND-MAINT-SCREEN
+               END-EVALUATE
+           END-IF
+
+           EXEC CICS
+               RETURN TRANSID('CMNT')
+           END-EXEC.
+
+       EDIT-CUSTOMER-FIELDS.
+           MOVE 'Y' TO WS-EDIT-OK
+           IF WS-CUST-CODE = SPACES
+               MOVE 'N' TO WS-EDIT-OK
+           END-IF
+           IF WS-CUST-ADDR = SPACES
+               MOVE 'N' TO WS-EDIT-OK
+           END-IF
+           IF NOT PREMIUM-CUSTOMER AND NOT REGULAR-CUSTOMER
+               AND NOT VIP-CUSTOMER
+               MOVE 'N' TO WS-EDIT-OK
+           END-IF.
+
+       ADD-CUSTOMER.
+           PERFORM EDIT-CUSTOMER-FIELDS
+           IF WS-EDIT-VALID
+               EXEC CICS
+                   WRITE FILE('CUSTFILE')
+                   FROM(WS-CUSTOMER-DATA)
+                   RIDFLD(WS-CUST-CODE)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   PERFORM SEND-MAINT-SCREEN
+               ELSE
+                   PERFORM SEND-ERROR-SCREEN
+               END-IF
+           ELSE
+               PERFORM SEND-ERROR-SCREEN
+           END-IF.
+
+       CHANGE-CUSTOMER.
+           PERFORM EDIT-CUSTOMER-FIELDS
+           IF WS-EDIT-VALID
+               EXEC CICS
+                   REWRITE FILE('CUSTFILE')
+                   FROM(WS-CUSTOMER-DATA)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   PERFORM SEND-MAINT-SCREEN
+               ELSE
+                   PERFORM SEND-ERROR-SCREEN
+               END-IF
+           ELSE
+               PERFORM SEND-ERROR-SCREEN
+           END-IF.
+
+       INQUIRE-CUSTOMER.
+           EXEC CICS
+               READ FILE('CUSTFILE')
+               INTO(WS-CUSTOMER-DATA)
+               RIDFLD(WS-CUST-CODE)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               PERFORM SEND-MAINT-SCREEN
+           ELSE
+               PERFORM SEND-ERROR-SCREEN
+           END-IF.
+
+       BROWSE-BY-TYPE.
+           MOVE LOW-VALUES TO WS-CUST-CODE
+           MOVE 1 TO WS-BROWSE-ITEM-NUM
+           MOVE 'N' TO WS-BROWSE-MATCH
+           EXEC CICS
+               STARTBR FILE('CUSTFILE')
+               RIDFLD(WS-CUST-CODE)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+
+           PERFORM UNTIL WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               EXEC CICS
+                   READNEXT FILE('CUSTFILE')
+                   INTO(WS-CUSTOMER-DATA)
+                   RIDFLD(WS-CUST-CODE)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   AND WS-CUST-TYPE = WS-BROWSE-TYPE
+                   MOVE 'Y' TO WS-BROWSE-MATCH
+                   EXEC CICS
+                       WRITEQ TS QUEUE('CUSTBRQ')
+                       FROM(WS-CUSTOMER-DATA)
+                       ITEM(WS-BROWSE-ITEM-NUM)
+                       RESP(WS-BROWSE-WRITE-RESP)
+                   END-EXEC
+                   IF WS-BROWSE-WRITE-RESP = DFHRESP(NORMAL)
+                       ADD 1 TO WS-BROWSE-ITEM-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC CICS
+               ENDBR FILE('CUSTFILE')
+           END-EXEC
+
+           IF WS-BROWSE-FOUND
+               PERFORM DISPLAY-BROWSE-RESULTS
+           ELSE
+               PERFORM SEND-ERROR-SCREEN
+           END-IF.
+
+       DISPLAY-BROWSE-RESULTS.
+           MOVE 1 TO WS-BROWSE-READ-NUM
+           MOVE 'N' TO WS-BROWSE-EOQ
+           PERFORM UNTIL WS-BROWSE-IS-EOQ
+               EXEC CICS
+                   READQ TS QUEUE('CUSTBRQ')
+                   INTO(WS-CUSTOMER-DATA)
+                   ITEM(WS-BROWSE-READ-NUM)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   EXEC CICS
+                       SEND MAP('CUSTMNT') MAPSET('CUSTSET')
+                       FROM(WS-CUSTOMER-DATA)
+                       ACCUM
+                   END-EXEC
+                   ADD 1 TO WS-BROWSE-READ-NUM
+               ELSE
+                   MOVE 'Y' TO WS-BROWSE-EOQ
+               END-IF
+           END-PERFORM
+
+           EXEC CICS
+               SEND PAGE
+           END-EXEC
+
+           EXEC CICS
+               DELETEQ TS QUEUE('CUSTBRQ')
+           END-EXEC.
+
+       SEND-MAINT-SCREEN.
+           EXEC CICS
+               SEND MAP('CUSTMNT') MAPSET('CUSTSET')
+               FROM(WS-CUSTOMER-DATA)
+           END-EXEC.
+
+       SEND-ERROR-SCREEN.
+           EXEC CICS
+               SEND MAP('CUSTERR') MAPSET('CUSTSET')
+               FROM(WS-CUSTOMER-DATA)
+           END-EXEC.
