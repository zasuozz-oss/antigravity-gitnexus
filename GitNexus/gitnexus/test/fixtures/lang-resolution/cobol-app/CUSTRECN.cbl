@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CUST-CODE
+               FILE STATUS IS WS-CUSTFILE-STATUS.
+           SELECT EXCEPTION-RPT ASSIGN TO "CUSTRECX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE.
+       01  CF-CUSTOMER-RECORD.
+           05 CF-CUST-CODE          PIC X(10).
+           05 CF-CUST-TYPE          PIC X(3).
+           05 CF-CUST-ADDR          PIC X(50).
+           05 CF-CUST-BALANCE       PIC S9(9)V99 COMP-3.
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RECORD         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-CUSTFILE-STATUS       PIC X(2).
+       01 WS-EOF                   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-FILE       VALUE 'Y'.
+       01 WS-SQL-CODE              PIC S9(9) COMP.
+       01 WS-DB-BALANCE            PIC S9(9)V99 COMP-3.
+       01 WS-DIFF                  PIC S9(9)V99 COMP-3.
+       01 WS-TOLERANCE             PIC S9(9)V99 COMP-3 VALUE 0.01.
+       01 WS-MISMATCH-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-RECORD-COUNT          PIC 9(6) VALUE ZERO.
+       01 WS-OUT-LINE              PIC X(132).
+       01 WS-DB-BALANCE-DISP       PIC -(7)9.99.
+       01 WS-VSAM-BALANCE-DISP     PIC -(7)9.99.
+       01 WS-DIFF-DISP             PIC -(7)9.99.
+       01 WS-RECORD-COUNT-DISP     PIC ZZZZZ9.
+       01 WS-MISMATCH-COUNT-DISP   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT CUSTFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+               DISPLAY 'CUSTRECN: CANNOT OPEN CUSTFILE, STATUS='
+                   WS-CUSTFILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-RPT
+
+           PERFORM PRINT-HEADER
+           PERFORM READ-CUSTFILE
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM FETCH-DB-BALANCE
+               IF WS-SQL-CODE = 100
+                   PERFORM WRITE-NOTFOUND-EXCEPTION
+               ELSE
+                   COMPUTE WS-DIFF = CF-CUST-BALANCE - WS-DB-BALANCE
+                   IF FUNCTION ABS(WS-DIFF) > WS-TOLERANCE
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+               END-IF
+               PERFORM READ-CUSTFILE
+           END-PERFORM
+           PERFORM PRINT-TOTAL
+
+           CLOSE CUSTFILE
+           CLOSE EXCEPTION-RPT
+           STOP RUN.
+
+       READ-CUSTFILE.
+           READ CUSTFILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       FETCH-DB-BALANCE.
+           MOVE ZERO TO WS-DB-BALANCE
+           EXEC SQL
+               SELECT CUST_BALANCE
+               INTO :WS-DB-BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID = :CF-CUST-CODE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE.
+
+       WRITE-NOTFOUND-EXCEPTION.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'NOT FOUND IN DB2 CUST=' CF-CUST-CODE
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE CF-CUST-BALANCE TO WS-VSAM-BALANCE-DISP
+           MOVE WS-DB-BALANCE TO WS-DB-BALANCE-DISP
+           MOVE WS-DIFF TO WS-DIFF-DISP
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'MISMATCH CUST=' CF-CUST-CODE
+               ' DB2=' WS-DB-BALANCE-DISP
+               ' VSAM=' WS-VSAM-BALANCE-DISP
+               ' DIFF=' WS-DIFF-DISP
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       PRINT-HEADER.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'NIGHTLY BALANCE RECONCILIATION EXCEPTION REPORT'
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       PRINT-TOTAL.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISP
+           MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-DISP
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'RECORDS CHECKED: ' WS-RECORD-COUNT-DISP
+               ' MISMATCHES: ' WS-MISMATCH-COUNT-DISP
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
