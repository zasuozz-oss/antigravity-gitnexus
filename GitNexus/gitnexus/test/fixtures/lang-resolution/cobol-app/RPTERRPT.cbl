@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTERRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTERRQ-FILE ASSIGN TO "RPTERRQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERR-SUMMARY-FILE ASSIGN TO "RPTERRSM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTERRQ-FILE.
+       01  RPTERRQ-RECORD          PIC X(132).
+
+       FD  ERR-SUMMARY-FILE.
+       01  ERR-SUMMARY-RECORD      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-FILE       VALUE 'Y'.
+       01 WS-FAIL-COUNT            PIC 9(5) VALUE ZERO.
+       01 WS-OUT-LINE              PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT RPTERRQ-FILE
+           OPEN OUTPUT ERR-SUMMARY-FILE
+
+           PERFORM PRINT-HEADER
+           PERFORM READ-NEXT-ERROR
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE RPTERRQ-RECORD TO ERR-SUMMARY-RECORD
+               WRITE ERR-SUMMARY-RECORD
+               PERFORM READ-NEXT-ERROR
+           END-PERFORM
+           PERFORM PRINT-TOTAL
+
+           CLOSE RPTERRQ-FILE
+           CLOSE ERR-SUMMARY-FILE
+           STOP RUN.
+
+       READ-NEXT-ERROR.
+           READ RPTERRQ-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PRINT-HEADER.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'END OF DAY CUSTFILE READ FAILURE REPORT'
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO ERR-SUMMARY-RECORD
+           WRITE ERR-SUMMARY-RECORD.
+
+       PRINT-TOTAL.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING 'TOTAL FAILED READS: ' WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           MOVE WS-OUT-LINE TO ERR-SUMMARY-RECORD
+           WRITE ERR-SUMMARY-RECORD.
