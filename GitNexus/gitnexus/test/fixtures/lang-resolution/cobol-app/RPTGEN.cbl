@@ -1,94 +1,412 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTGEN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "RPTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 CKPT-CUST-CODE           PIC X(10).
+           05 CKPT-CUST-CODE-TO        PIC X(10).
+           05 CKPT-CUST-TYPE           PIC X(3).
+
        WORKING-STORAGE SECTION.
            COPY CUSTDAT.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
        01 WS-REPORT-LINE           PIC X(132).
        01 WS-SQL-CODE              PIC S9(9) COMP.
-       01 WS-COUNT                 PIC 9(4).
        01 WS-MAP-NAME              PIC X(8).
-       01 WS-SORT-FILE             PIC X(8).
        01 WS-QUEUE-NAME            PIC X(16).
        01 WS-NEXT-PGM              PIC X(8).
+       01 WS-CUST-NAME             PIC X(30).
+       01 WS-BATCH-MODE            PIC X(1).
+           88 WS-SINGLE-MODE       VALUE 'S'.
+           88 WS-RANGE-MODE        VALUE 'R'.
+           88 WS-ALL-MODE          VALUE 'A'.
+       01 WS-CUST-CODE-FROM        PIC X(10).
+       01 WS-CUST-CODE-TO          PIC X(10).
+       01 WS-CURSOR-OPEN           PIC X(1) VALUE 'N'.
+           88 WS-CURSOR-IS-OPEN    VALUE 'Y'.
+       01 WS-END-OF-DATA           PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-DATA      VALUE 'Y'.
+       01 WS-SKIP-ROW              PIC X(1) VALUE 'N'.
+           88 WS-ROW-IS-SKIPPED    VALUE 'Y'.
+       01 WS-CKPT-RESUME-CODE      PIC X(10).
+       01 WS-CKPT-RESUME-TYPE      PIC X(3).
+       01 WS-PAGE-NO               PIC 9(4) VALUE ZERO.
+       01 WS-TYPE-SUBTOTAL         PIC 9(5) VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC 9(6) VALUE ZERO.
+       01 WS-PREV-CUST-TYPE        PIC X(3) VALUE SPACES.
+       01 WS-FIRST-RECORD          PIC X(1) VALUE 'Y'.
+           88 WS-IS-FIRST-RECORD   VALUE 'Y'.
+       01 WS-RESP-CODE             PIC S9(8) COMP.
+       01 WS-RESP2-CODE            PIC S9(8) COMP.
+       01 WS-RESP-CODE-DISP        PIC ZZZZZZZ9.
+       01 WS-RESP2-CODE-DISP       PIC ZZZZZZZ9.
+       01 WS-FAILED-READ-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-VALIDATION-OK         PIC X(1) VALUE 'Y'.
+           88 WS-DATA-VALID        VALUE 'Y'.
+       01 WS-CKPT-STATUS           PIC X(2).
+       01 WS-RESTART-FLAG          PIC X(1) VALUE 'N'.
+           88 WS-RESTART-FOUND     VALUE 'Y'.
+       01 WS-CUSTFILE-OK           PIC X(1) VALUE 'Y'.
+           88 WS-CUSTFILE-READ-OK  VALUE 'Y'.
+       01 WS-AUDITLOG-COMMAREA.
+           05 WS-AL-CUST-ID        PIC 9(8).
+           05 WS-AL-AMOUNT         PIC S9(9)V99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 CA-NEXT-PGM          PIC X(8).
+           05 CA-CUST-CODE-FROM    PIC X(10).
+           05 CA-CUST-CODE-TO      PIC X(10).
+           05 CA-AWAITING-CONFIRM  PIC X(1).
+           05 CA-CONFIRM-CUST-CODE PIC X(10).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-PARAGRAPH.
+           EXEC CICS
+               HANDLE ABEND LABEL(ABEND-HANDLER)
+           END-EXEC
+
+           IF EIBCALEN > 0 AND CA-AWAITING-CONFIRM = 'Y'
+               PERFORM RESUME-CONFIRMATION
+               GO TO EXIT-PARAGRAPH
+           END-IF
+
+           IF EIBCALEN > 0
+               MOVE CA-NEXT-PGM TO WS-NEXT-PGM
+               IF EIBCALEN >= LENGTH OF DFHCOMMAREA
+                   AND CA-CUST-CODE-FROM NOT = SPACES
+                   MOVE CA-CUST-CODE-FROM TO WS-CUST-CODE-FROM
+                   MOVE CA-CUST-CODE-TO TO WS-CUST-CODE-TO
+               END-IF
+           ELSE
+               PERFORM CHECK-RESTART
+           END-IF
+           PERFORM INIT-BATCH-RANGE
            PERFORM FETCH-DATA
-           PERFORM FORMAT-REPORT
+           IF WS-SINGLE-MODE
+               PERFORM FORMAT-REPORT
+               PERFORM PROCESS-CUSTOMER-AUDIT
+               PERFORM CHECKPOINT-SAVE
+           ELSE
+               PERFORM UNTIL WS-NO-MORE-DATA
+                   PERFORM FORMAT-REPORT
+                   PERFORM PROCESS-CUSTOMER-AUDIT
+                   PERFORM CHECKPOINT-SAVE
+                   PERFORM FETCH-DATA
+               END-PERFORM
+           END-IF
+           PERFORM CHECKPOINT-CLEAR
+           IF NOT WS-IS-FIRST-RECORD
+               PERFORM PRINT-SUBTOTAL
+           END-IF
+           PERFORM PRINT-GRAND-TOTAL
            PERFORM SEND-SCREEN
-           CALL "CUSTUPDT"
            GO TO EXIT-PARAGRAPH.
 
+       RESUME-CONFIRMATION.
+           EXEC CICS
+               RECEIVE MAP('CUSTCONF') MAPSET('CUSTSET')
+               RESP(WS-RESP-CODE)
+           END-EXEC
+
+           MOVE CA-CONFIRM-CUST-CODE TO WS-CUST-CODE
+           MOVE 'N' TO CA-AWAITING-CONFIRM
+
+           IF EIBAID = DFHPF1
+               MOVE 'CUSTUPDT' TO WS-NEXT-PGM
+               EXEC CICS
+                   XCTL PROGRAM(WS-NEXT-PGM)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   RETURN
+               END-EXEC
+           END-IF.
+
+       VALIDATE-CUSTOMER-DATA.
+           MOVE 'Y' TO WS-VALIDATION-OK
+           IF WS-CUST-ADDR = SPACES
+               MOVE 'N' TO WS-VALIDATION-OK
+           END-IF
+           IF REGULAR-CUSTOMER AND WS-CUST-BALANCE < ZERO
+               MOVE 'N' TO WS-VALIDATION-OK
+           END-IF
+           PERFORM SEND-CONFIRMATION-SCREEN.
+
+       SEND-CONFIRMATION-SCREEN.
+           EXEC CICS
+               SEND MAP('CUSTCONF') MAPSET('CUSTSET')
+               FROM(WS-CUSTOMER-DATA)
+           END-EXEC.
+
+       INIT-BATCH-RANGE.
+           IF WS-RESTART-FOUND
+               SET WS-RANGE-MODE TO TRUE
+           ELSE
+               IF WS-CUST-CODE-FROM = SPACES
+                   SET WS-SINGLE-MODE TO TRUE
+               ELSE
+                   IF WS-CUST-CODE-FROM = 'ALL'
+                       SET WS-ALL-MODE TO TRUE
+                       MOVE LOW-VALUES TO WS-CUST-CODE-FROM
+                       MOVE HIGH-VALUES TO WS-CUST-CODE-TO
+                   ELSE
+                       SET WS-RANGE-MODE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ RESTART-FILE
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CKPT-CUST-CODE TO WS-CUST-CODE-FROM
+                   MOVE CKPT-CUST-CODE-TO TO WS-CUST-CODE-TO
+                   MOVE CKPT-CUST-CODE TO WS-CKPT-RESUME-CODE
+                   MOVE CKPT-CUST-TYPE TO WS-CKPT-RESUME-TYPE
+                   MOVE 'Y' TO WS-RESTART-FLAG
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-CUST-CODE TO CKPT-CUST-CODE
+           MOVE WS-CUST-CODE-TO TO CKPT-CUST-CODE-TO
+           MOVE WS-CUST-TYPE TO CKPT-CUST-TYPE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
        FETCH-DATA.
+           IF WS-SINGLE-MODE
+               EXEC SQL
+                   SELECT CUST_NAME, CUST_BALANCE
+                   FROM CUSTOMER
+                   WHERE CUST_ID = :WS-CUST-CODE
+               END-EXEC
+               MOVE SQLCODE TO WS-SQL-CODE
+               MOVE 'Y' TO WS-END-OF-DATA
+           ELSE
+               IF NOT WS-CURSOR-IS-OPEN
+                   EXEC SQL
+                       DECLARE CUST-CURSOR CURSOR FOR
+                           SELECT CUST_ID, CUST_NAME, CUST_BALANCE,
+                                  CUST_TYPE
+                           FROM CUSTOMER
+                           WHERE CUST_ID BETWEEN :WS-CUST-CODE-FROM
+                                             AND :WS-CUST-CODE-TO
+                           ORDER BY CUST_TYPE, CUST_ID
+                   END-EXEC
+                   EXEC SQL
+                       OPEN CUST-CURSOR
+                   END-EXEC
+                   MOVE 'Y' TO WS-CURSOR-OPEN
+               END-IF
+               MOVE 'Y' TO WS-SKIP-ROW
+               PERFORM UNTIL NOT WS-ROW-IS-SKIPPED
+                   PERFORM FETCH-ONE-ROW
+               END-PERFORM
+           END-IF.
+
+       FETCH-ONE-ROW.
            EXEC SQL
-               SELECT CUST_NAME, CUST_BALANCE
-               FROM CUSTOMER
-               WHERE CUST_ID = :WS-CUST-CODE
-           END-EXEC.
+               FETCH CUST-CURSOR
+               INTO :WS-CUST-CODE, :WS-CUST-NAME, :WS-CUST-BALANCE,
+                    :WS-CUST-TYPE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE = 100
+               EXEC SQL
+                   CLOSE CUST-CURSOR
+               END-EXEC
+               MOVE 'N' TO WS-CURSOR-OPEN
+               MOVE 'Y' TO WS-END-OF-DATA
+               MOVE 'N' TO WS-SKIP-ROW
+           ELSE
+               IF WS-RESTART-FOUND
+                   IF WS-CUST-TYPE < WS-CKPT-RESUME-TYPE
+                       MOVE 'Y' TO WS-SKIP-ROW
+                   ELSE
+                       IF WS-CUST-TYPE = WS-CKPT-RESUME-TYPE
+                           AND WS-CUST-CODE NOT > WS-CKPT-RESUME-CODE
+                           MOVE 'Y' TO WS-SKIP-ROW
+                       ELSE
+                           MOVE 'N' TO WS-RESTART-FLAG
+                           MOVE 'N' TO WS-SKIP-ROW
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-SKIP-ROW
+               END-IF
+           END-IF.
 
        FORMAT-REPORT.
-           PERFORM WS-COUNT TIMES
-               MOVE WS-CUST-CODE TO WS-REPORT-LINE
-           END-PERFORM
-           PERFORM MAIN-PARAGRAPH THRU FORMAT-REPORT
-           IF WS-COUNT > 0 PERFORM FETCH-DATA
-                      ELSE PERFORM SEND-SCREEN
+           IF WS-IS-FIRST-RECORD
+               PERFORM PRINT-HEADERS
+           ELSE
+               IF WS-CUST-TYPE NOT = WS-PREV-CUST-TYPE
+                   PERFORM PRINT-SUBTOTAL
+               END-IF
+           END-IF
+           IF WS-CUST-TYPE NOT = WS-PREV-CUST-TYPE
+               MOVE WS-CUST-TYPE TO WS-PREV-CUST-TYPE
+               MOVE ZERO TO WS-TYPE-SUBTOTAL
+               PERFORM PRINT-SECTION-BANNER
            END-IF
-           SORT WS-SORT-FILE USING CUSTOMER-DATA
-               GIVING WS-REPORT-LINE.
-           SORT WS-SORT-FILE ON ASCENDING KEY WS-COUNT
-               INPUT PROCEDURE IS BUILD-SORT-INPUT
-               OUTPUT PROCEDURE IS WRITE-SORTED.
-           MOVE CORR WS-CUSTOMER-DATA TO WS-REPORT-LINE
-           SEARCH WS-CUSTOMER-DATA
-           GO TO FETCH-DATA FORMAT-REPORT SEND-SCREEN
-               DEPENDING ON WS-COUNT.
 
-       SEND-SCREEN.
-           EXEC CICS
-               SEND MAP(WS-MAP-NAME) MAPSET('CUSTSET')
-               FROM(WS-REPORT-LINE)
-           END-EXEC.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-CUST-CODE ' ' WS-CUST-TYPE ' ' WS-CUST-NAME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM PRINT-LINE
 
-           EXEC CICS
-               LINK PROGRAM('AUDITLOG')
-           END-EXEC.
+           ADD 1 TO WS-TYPE-SUBTOTAL
+           ADD 1 TO WS-GRAND-TOTAL
+           MOVE 'N' TO WS-FIRST-RECORD.
 
+       PROCESS-CUSTOMER-AUDIT.
+           MOVE 'Y' TO WS-CUSTFILE-OK
+           MOVE WS-CUST-CODE TO WS-AL-CUST-ID
+           MOVE WS-CUST-BALANCE TO WS-AL-AMOUNT
            EXEC CICS
-               XCTL PROGRAM('CUSTUPDT')
-           END-EXEC.
+               LINK PROGRAM('AUDITLOG')
+               COMMAREA(WS-AUDITLOG-COMMAREA)
+               LENGTH(LENGTH OF WS-AUDITLOG-COMMAREA)
+           END-EXEC
 
            EXEC CICS
                READ FILE('CUSTFILE')
                INTO(WS-CUSTOMER-DATA)
-           END-EXEC.
+               RIDFLD(WS-CUST-CODE)
+               RESP(WS-RESP-CODE)
+               RESP2(WS-RESP2-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO WS-CUSTFILE-OK
+               PERFORM HANDLE-CUSTFILE-ERROR
+           END-IF.
+
+       PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CUSTOMER REPORT' '  PAGE ' WS-PAGE-NO
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM PRINT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CUST CODE   TYPE  NAME'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM PRINT-LINE.
 
+       PRINT-SECTION-BANNER.
+           MOVE SPACES TO WS-REPORT-LINE
+           EVALUATE TRUE
+               WHEN VIP-CUSTOMER
+                   STRING '*** VIP CUSTOMERS ***'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WHEN PREMIUM-CUSTOMER
+                   STRING '*** PREMIUM CUSTOMERS ***'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WHEN REGULAR-CUSTOMER
+                   STRING '*** REGULAR CUSTOMERS ***'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WHEN OTHER
+                   STRING '*** OTHER CUSTOMERS ***'
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-EVALUATE
+           PERFORM PRINT-LINE.
+
+       PRINT-SUBTOTAL.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SUBTOTAL FOR ' WS-PREV-CUST-TYPE ': '
+               WS-TYPE-SUBTOTAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM PRINT-LINE.
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GRAND TOTAL RECORDS: ' WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM PRINT-LINE.
+
+       PRINT-LINE.
            EXEC CICS
                WRITEQ TS QUEUE('RPTQUEUE')
                FROM(WS-REPORT-LINE)
            END-EXEC.
 
+       SEND-SCREEN.
            EXEC CICS
-               HANDLE ABEND LABEL(ABEND-HANDLER)
+               SEND MAP(WS-MAP-NAME) MAPSET('CUSTSET')
+               FROM(WS-REPORT-LINE)
            END-EXEC.
 
-           EXEC CICS
-               RETURN TRANSID('RPTG')
-           END-EXEC.
+           IF WS-SINGLE-MODE AND WS-CUSTFILE-READ-OK
+               PERFORM VALIDATE-CUSTOMER-DATA
+               IF WS-DATA-VALID
+                   IF WS-NEXT-PGM = SPACES
+                       MOVE 'Y' TO CA-AWAITING-CONFIRM
+                       MOVE WS-CUST-CODE TO CA-CONFIRM-CUST-CODE
+                       EXEC CICS
+                           RETURN TRANSID('RPTG') COMMAREA(DFHCOMMAREA)
+                               LENGTH(LENGTH OF DFHCOMMAREA)
+                       END-EXEC
+                   ELSE
+                       EXEC CICS
+                           XCTL PROGRAM(WS-NEXT-PGM)
+                       END-EXEC
+                   END-IF
+               ELSE
+                   IF WS-NEXT-PGM = SPACES
+                       EXEC CICS
+                           RETURN TRANSID('RPTG')
+                       END-EXEC
+                   ELSE
+                       EXEC CICS
+                           XCTL PROGRAM(WS-NEXT-PGM)
+                       END-EXEC
+                   END-IF
+               END-IF
+           ELSE
+               EXEC CICS
+                   RETURN TRANSID('RPTG')
+               END-EXEC
+           END-IF.
 
+       HANDLE-CUSTFILE-ERROR.
+           ADD 1 TO WS-FAILED-READ-COUNT
+           MOVE WS-RESP-CODE TO WS-RESP-CODE-DISP
+           MOVE WS-RESP2-CODE TO WS-RESP2-CODE-DISP
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CUSTFILE READ FAILED FOR KEY ' WS-CUST-CODE
+               ' RESP=' WS-RESP-CODE-DISP ' RESP2=' WS-RESP2-CODE-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
            EXEC CICS
-               XCTL PROGRAM(WS-NEXT-PGM)
+               WRITEQ TD QUEUE('RPTERRQ')
+               FROM(WS-REPORT-LINE)
            END-EXEC.
 
-       BUILD-SORT-INPUT.
-           DISPLAY 'BUILDING SORT INPUT'.
-
-       WRITE-SORTED.
-           DISPLAY 'WRITING SORTED OUTPUT'.
-
        ABEND-HANDLER.
-           DISPLAY 'ABEND OCCURRED'.
+           DISPLAY 'ABEND OCCURRED'
+           PERFORM CHECKPOINT-SAVE
+           EXEC CICS
+               RETURN
+           END-EXEC.
 
        EXIT-PARAGRAPH.
            STOP RUN.
