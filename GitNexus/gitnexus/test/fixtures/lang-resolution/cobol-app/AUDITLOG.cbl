@@ -1,25 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AUDITLOG.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITTRL ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITTRL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITTRL.
+       01  AUDITTRL-RECORD.
+           05 AT-CUST-ID            PIC 9(8).
+           05 AT-AMOUNT             PIC S9(9)V99 SIGN TRAILING SEPARATE.
+           05 AT-ENTRY-TYPE         PIC X(6).
+           05 AT-TIMESTAMP          PIC X(26).
+           05 AT-SOURCE             PIC X(8).
+
        WORKING-STORAGE SECTION.
        01 WS-LOG-MESSAGE           PIC X(80).
        01 WS-TIMESTAMP             PIC X(26).
+       01 WS-SOURCE                PIC X(8).
+       01 WS-AUDITTRL-STATUS       PIC X(2).
+       01 WS-ENTRY-TYPE            PIC X(6).
 
        LINKAGE SECTION.
-       01 LS-CUST-ID               PIC 9(8).
-       01 LS-AMOUNT                PIC 9(7)V99.
+       01 DFHCOMMAREA.
+           05 LS-CUST-ID            PIC 9(8).
+           05 LS-AMOUNT             PIC S9(9)V99.
+       01 LS-BATCH-CUST-ID         PIC 9(8).
+       01 LS-BATCH-AMOUNT          PIC S9(9)V99.
 
-       PROCEDURE DIVISION USING LS-CUST-ID LS-AMOUNT.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-PARAGRAPH.
+           MOVE 'ONLINE' TO WS-SOURCE
            PERFORM WRITE-LOG
            GOBACK.
 
        WRITE-LOG.
-           STRING 'Customer ' LS-CUST-ID ' amount ' LS-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           IF LS-AMOUNT < ZERO
+               MOVE 'CREDIT' TO WS-ENTRY-TYPE
+           ELSE
+               MOVE 'DEBIT ' TO WS-ENTRY-TYPE
+           END-IF
+
+           STRING 'Customer ' LS-CUST-ID ' ' WS-ENTRY-TYPE
+               ' amount ' LS-AMOUNT ' at ' WS-TIMESTAMP
                DELIMITED BY SIZE INTO WS-LOG-MESSAGE
-           DISPLAY WS-LOG-MESSAGE.
+           DISPLAY WS-LOG-MESSAGE
+
+           OPEN EXTEND AUDITTRL
+           IF WS-AUDITTRL-STATUS = '35'
+               OPEN OUTPUT AUDITTRL
+           END-IF
 
-       ENTRY "AUDITLOG-BATCH" USING LS-CUST-ID.
-           DISPLAY 'Batch audit for ' LS-CUST-ID
+           MOVE LS-CUST-ID TO AT-CUST-ID
+           MOVE LS-AMOUNT TO AT-AMOUNT
+           MOVE WS-ENTRY-TYPE TO AT-ENTRY-TYPE
+           MOVE WS-TIMESTAMP TO AT-TIMESTAMP
+           MOVE WS-SOURCE TO AT-SOURCE
+           WRITE AUDITTRL-RECORD
+
+           CLOSE AUDITTRL.
+
+       AUDITLOG-BATCH-ENTRY.
+       ENTRY "AUDITLOG-BATCH" USING LS-BATCH-CUST-ID LS-BATCH-AMOUNT.
+           MOVE LS-BATCH-CUST-ID TO LS-CUST-ID
+           MOVE LS-BATCH-AMOUNT TO LS-AMOUNT
+           MOVE 'BATCH' TO WS-SOURCE
+           PERFORM WRITE-LOG
            GOBACK.
