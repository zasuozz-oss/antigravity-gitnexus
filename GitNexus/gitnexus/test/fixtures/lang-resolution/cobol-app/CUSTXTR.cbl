@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CUST-CODE
+               FILE STATUS IS WS-CUSTFILE-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "CUSTIFAC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE.
+       01  CF-CUSTOMER-RECORD.
+           05 CF-CUST-CODE          PIC X(10).
+           05 CF-CUST-TYPE          PIC X(3).
+           05 CF-CUST-ADDR          PIC X(50).
+           05 CF-CUST-BALANCE       PIC S9(9)V99 COMP-3.
+
+       FD  INTERFACE-FILE.
+       01  IF-RECORD                PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTFILE-STATUS       PIC X(2).
+       01 WS-EOF                   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-FILE       VALUE 'Y'.
+       01 WS-RECORD-COUNT          PIC 9(6) VALUE ZERO.
+       01 WS-RUN-DATE               PIC X(8).
+       01 WS-HEADER-RECORD.
+           05 HDR-ID                PIC X(1) VALUE 'H'.
+           05 HDR-RUN-DATE          PIC X(8).
+           05 FILLER                PIC X(61) VALUE SPACES.
+       01 WS-DETAIL-RECORD.
+           05 DTL-ID                PIC X(1) VALUE 'D'.
+           05 DTL-CUST-CODE         PIC X(10).
+           05 DTL-CUST-TYPE         PIC X(3).
+           05 DTL-CUST-ADDR         PIC X(50).
+           05 FILLER                PIC X(6) VALUE SPACES.
+       01 WS-TRAILER-RECORD.
+           05 TRL-ID                PIC X(1) VALUE 'T'.
+           05 TRL-RECORD-COUNT      PIC 9(6).
+           05 TRL-RUN-DATE          PIC X(8).
+           05 FILLER                PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT CUSTFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+               DISPLAY 'CUSTXTR: CANNOT OPEN CUSTFILE, STATUS='
+                   WS-CUSTFILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT INTERFACE-FILE
+
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-HEADER-RECORD TO IF-RECORD
+           WRITE IF-RECORD
+
+           PERFORM READ-CUSTFILE
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE CF-CUST-CODE TO DTL-CUST-CODE
+               MOVE CF-CUST-TYPE TO DTL-CUST-TYPE
+               MOVE CF-CUST-ADDR TO DTL-CUST-ADDR
+               MOVE WS-DETAIL-RECORD TO IF-RECORD
+               WRITE IF-RECORD
+               PERFORM READ-CUSTFILE
+           END-PERFORM
+
+           MOVE WS-RECORD-COUNT TO TRL-RECORD-COUNT
+           MOVE WS-RUN-DATE TO TRL-RUN-DATE
+           MOVE WS-TRAILER-RECORD TO IF-RECORD
+           WRITE IF-RECORD
+
+           CLOSE CUSTFILE
+           CLOSE INTERFACE-FILE
+           STOP RUN.
+
+       READ-CUSTFILE.
+           READ CUSTFILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
