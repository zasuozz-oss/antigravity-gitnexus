@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTARCHV ASSIGN TO "RPTARCHV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTARCHV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTARCHV.
+       01  RPTARCHV-RECORD.
+           05 ARCH-DATE             PIC X(8).
+           05 ARCH-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-QUEUE-ITEM            PIC X(132).
+       01 WS-ITEM-LENGTH           PIC S9(4) COMP VALUE 132.
+       01 WS-ITEM-NUM              PIC S9(4) COMP VALUE 1.
+       01 WS-RESP-CODE             PIC S9(8) COMP.
+       01 WS-TODAY                 PIC X(8).
+       01 WS-MORE-ITEMS            PIC X(1) VALUE 'Y'.
+           88 WS-NO-MORE-ITEMS     VALUE 'N'.
+       01 WS-QUEUE-HAD-ITEMS       PIC X(1) VALUE 'N'.
+           88 WS-QUEUE-WAS-FOUND   VALUE 'Y'.
+       01 WS-RPTARCHV-STATUS       PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN EXTEND RPTARCHV
+           IF WS-RPTARCHV-STATUS = '35'
+               OPEN OUTPUT RPTARCHV
+           END-IF
+           IF WS-RPTARCHV-STATUS NOT = '00'
+               DISPLAY 'RPTARCH: CANNOT OPEN RPTARCHV, STATUS='
+                   WS-RPTARCHV-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-NO-MORE-ITEMS
+               EXEC CICS
+                   READQ TS QUEUE('RPTQUEUE')
+                   INTO(WS-QUEUE-ITEM)
+                   LENGTH(WS-ITEM-LENGTH)
+                   ITEM(WS-ITEM-NUM)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-QUEUE-HAD-ITEMS
+                   MOVE WS-TODAY TO ARCH-DATE
+                   MOVE WS-QUEUE-ITEM TO ARCH-LINE
+                   WRITE RPTARCHV-RECORD
+                   ADD 1 TO WS-ITEM-NUM
+               ELSE
+                   MOVE 'N' TO WS-MORE-ITEMS
+               END-IF
+           END-PERFORM
+
+           IF WS-QUEUE-WAS-FOUND
+               EXEC CICS
+                   DELETEQ TS QUEUE('RPTQUEUE')
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+           END-IF
+
+           CLOSE RPTARCHV
+           GOBACK.
