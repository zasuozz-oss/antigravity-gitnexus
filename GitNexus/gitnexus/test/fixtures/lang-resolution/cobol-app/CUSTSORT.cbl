@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CUST-CODE
+               FILE STATUS IS WS-CUSTFILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+           SELECT CUST-EXTRACT ASSIGN TO "CUSTEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE.
+       01  CF-CUSTOMER-RECORD.
+           05 CF-CUST-CODE          PIC X(10).
+           05 CF-CUST-TYPE          PIC X(3).
+           05 CF-CUST-ADDR          PIC X(50).
+           05 CF-CUST-BALANCE       PIC S9(9)V99 COMP-3.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05 SR-CUST-TYPE          PIC X(3).
+           05 SR-CUST-CODE          PIC X(10).
+           05 SR-CUST-ADDR          PIC X(50).
+
+       FD  CUST-EXTRACT.
+       01  EXTRACT-RECORD           PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTFILE-STATUS       PIC X(2).
+       01 WS-EOF                   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-FILE       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-CUST-TYPE
+               ON ASCENDING KEY SR-CUST-CODE
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               GIVING CUST-EXTRACT
+           STOP RUN.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT CUSTFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+               DISPLAY 'CUSTSORT: CANNOT OPEN CUSTFILE, STATUS='
+                   WS-CUSTFILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM READ-CUSTFILE
+           PERFORM UNTIL WS-END-OF-FILE
+               MOVE CF-CUST-TYPE TO SR-CUST-TYPE
+               MOVE CF-CUST-CODE TO SR-CUST-CODE
+               MOVE CF-CUST-ADDR TO SR-CUST-ADDR
+               RELEASE SORT-RECORD
+               PERFORM READ-CUSTFILE
+           END-PERFORM
+           CLOSE CUSTFILE.
+
+       READ-CUSTFILE.
+           READ CUSTFILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
