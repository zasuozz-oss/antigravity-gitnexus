@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTMENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMMAREA-OUT.
+           05 WS-CA-NEXT-PGM        PIC X(8)  VALUE SPACES.
+           05 WS-CA-CUST-CODE-FROM  PIC X(10) VALUE SPACES.
+           05 WS-CA-CUST-CODE-TO    PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           EXEC CICS
+               SEND MAP('RPTMENU') MAPSET('RPTMENU')
+               ERASE
+           END-EXEC
+
+           EXEC CICS
+               RECEIVE MAP('RPTMENU') MAPSET('RPTMENU')
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN DFHPF1
+                   MOVE 'CUSTUPDT' TO WS-CA-NEXT-PGM
+               WHEN DFHPF2
+                   MOVE SPACES TO WS-CA-NEXT-PGM
+                   MOVE 'ALL' TO WS-CA-CUST-CODE-FROM
+               WHEN DFHPF3
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               WHEN OTHER
+                   MOVE SPACES TO WS-CA-NEXT-PGM
+           END-EVALUATE
+
+           EXEC CICS
+               XCTL PROGRAM('RPTGEN')
+               COMMAREA(WS-COMMAREA-OUT)
+           END-EXEC.
